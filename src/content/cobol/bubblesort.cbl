@@ -1,64 +1,393 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BUBBLESORT.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CHANGED-FLAG         PIC x.
-           88 HAS-CHANGED      VALUE 'Y'.
-           88 HAS-NOT-CHANGED  VALUE 'N'.
-       01 ITEM-COUNT           PIC 99.
-       01 TEMP-ITEM            PIC 99.
-       01 ITEM-ARRAY.
-           03 ITEM-ARRAY-COUNT PIC 99.
-           03 ITEM             PIC 99 OCCURS 99 TIMES
-                               indexed by ITEM-INDEX.
-
-       PROCEDURE DIVISION.
-       MAINK.
-      * FILL ARRAY WITH VALUES
-           MOVE 10 TO ITEM-ARRAY-COUNT
-           MOVE 28 TO ITEM (1)
-           MOVE 44 TO ITEM (2)
-           MOVE 46 TO ITEM (3)
-           MOVE 24 TO ITEM (4)
-           MOVE 19 TO ITEM (5)
-           MOVE  2 TO ITEM (6)
-           MOVE 17 TO ITEM (7)
-           MOVE 11 TO ITEM (8)
-           MOVE 24 TO ITEM (9)
-           MOVE  4 TO ITEM (10)
-       
-           DISPLAY "Unsorted: " WITH NO ADVANCING
-           PERFORM VARYING ITEM-INDEX FROM 1 BY 1
-              UNTIL ITEM-INDEX > ITEM-ARRAY-COUNT
-              DISPLAY ITEM (ITEM-INDEX) ', ' WITH NO ADVANCING
-           END-PERFORM
-
-           DISPLAY " "
-
-           MOVE ITEM-ARRAY-COUNT TO ITEM-COUNT
-           PERFORM BUBBLE-SORT
-
-           DISPLAY "Sorted:   " WITH NO ADVANCING
-           PERFORM VARYING ITEM-INDEX FROM 1 BY 1
-              UNTIL ITEM-INDEX > ITEM-ARRAY-COUNT
-              DISPLAY ITEM (ITEM-INDEX) ', ' WITH NO ADVANCING
-           END-PERFORM
-
-           DISPLAY " "
-           STOP RUN.
-
-       BUBBLE-SORT.
-           PERFORM WITH TEST AFTER UNTIL HAS-NOT-CHANGED
-              SET HAS-NOT-CHANGED TO TRUE
-              SUBTRACT 1 FROM ITEM-COUNT
-              PERFORM VARYING ITEM-INDEX FROM 1 BY 1
-                 UNTIL ITEM-INDEX > ITEM-COUNT
-                 IF ITEM (ITEM-INDEX) > ITEM (ITEM-INDEX + 1)
-                    MOVE ITEM (ITEM-INDEX) TO TEMP-ITEM
-                    MOVE ITEM (ITEM-INDEX + 1) TO ITEM (ITEM-INDEX)
-                    MOVE TEMP-ITEM TO ITEM (ITEM-INDEX + 1)
-                    SET HAS-CHANGED TO TRUE
-                 END-IF
-              END-PERFORM
-           END-PERFORM
-           .
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BUBBLESORT.
+000030 AUTHOR.        D. OKAFOR.
+000040 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000050 DATE-WRITTEN.  2014-03-11.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080* MODIFICATION HISTORY
+000090*   2014-03-11  DO   ORIGINAL TEN-ITEM EXCHANGE SORT.
+000100*   2026-08-09  DO   REPLACED THE HARDCODED MOVE STATEMENTS
+000110*                    WITH A READ OF ITEM-FILE SO OPERATIONS
+000120*                    CAN SORT A NEW BATCH WITHOUT A RECOMPILE.
+000130*                    THE FILE HOLDS ONE VALUE PER RECORD WITH
+000140*                    A TRAILER RECORD GIVING THE ITEM COUNT.
+000150*   2026-08-09  DO   ADDED PASS-LEVEL CHECKPOINT/RESTART SO A
+000160*                    JOB ABENDING PARTWAY THROUGH A LARGE SORT
+000170*                    CAN RESUME AT THE LAST COMPLETED PASS
+000180*                    INSTEAD OF RE-SORTING FROM THE BEGINNING.
+000190*   2026-08-09  DO   REPLACED THE CONSOLE "UNSORTED"/"SORTED"
+000200*                    DISPLAY LINES WITH A PRINTED SORT-REPORT
+000210*                    FILE CARRYING A RUN-DATE HEADING AND PAGE
+000220*                    BREAKS, SO THERE IS A RETAINABLE RECORD OF
+000230*                    EACH RUN.
+000240*   2026-08-09  DO   NOW APPENDS A RUN-LOG ENTRY (RUNLOG.CPY),
+000250*                    SHARED WITH FACTORS, SO AN ITEM COUNT AND
+000260*                    COMPLETION STATUS ARE ON RECORD FOR EVERY
+000270*                    SORT RUN.
+000280*   2026-08-09  DO   ITEM IS NO LONGER A BARE TWO-DIGIT NUMBER.
+000290*                    ITEM-ARRAY NOW HOLDS A KEY FIELD PLUS A
+000300*                    DATA FIELD PER OCCURRENCE (E.G. ACCOUNT
+000310*                    NUMBER AND AMOUNT) AND THE WHOLE RECORD
+000320*                    MOVES TOGETHER ON EACH EXCHANGE, DRIVEN OFF
+000330*                    THE KEY FIELD ONLY.  ITEM-FILE, CHECKPOINT-
+000340*                    FILE AND THE SORT REPORT ALL CARRY BOTH
+000350*                    FIELDS NOW.
+000360*   2026-08-09  DO   REPLACED THE IN-MEMORY EXCHANGE SORT WITH
+000370*                    THE COBOL SORT VERB (SD SORT-WORK-FILE) SO
+000380*                    VOLUME IS NO LONGER CAPPED BY AN OCCURS 99
+000390*                    TABLE.  ITEM-ARRAY, THE CHECKPOINT FILE AND
+000400*                    THE PASS-LEVEL RESTART LOGIC ADDED EARLIER
+000410*                    ARE REMOVED AS PART OF THIS CHANGE: THE
+000420*                    SORT VERB PERFORMS THE SORT AS ONE ATOMIC
+000430*                    STEP WITH NO INTERMEDIATE PASS BOUNDARY TO
+000440*                    CHECKPOINT, SO A RESTARTED JOB SIMPLY RE-
+000450*                    RUNS THE STEP FROM ITEM-FILE.  THE INPUT
+000460*                    PROCEDURE STILL DROPS THE TRAILER RECORD
+000470*                    BY READING ONE RECORD AHEAD.
+000480*   2026-08-09  DO   THE TRAILER RECORD NOW CARRIES A CONTROL
+000490*                    COUNT AND CONTROL TOTAL (IN ITEM-FILE-KEY
+000500*                    AND ITEM-FILE-DATA) INSTEAD OF BEING
+000510*                    IGNORED.  4000-CHECK-CONTROL-TOTALS
+000520*                    RECOMPUTES BOTH FROM THE RECORDS ACTUALLY
+000530*                    SORTED AND DISPLAYS A WARNING IF EITHER
+000540*                    ONE DOES NOT TIE OUT.
+000550*   2026-08-09  DO   A CONTROL-TOTAL MISMATCH NOW ALSO WRITES A
+000560*                    WARNING LINE TO SORTRPT (NOT JUST THE
+000570*                    CONSOLE) SO THE DETAIL SURVIVES WITH THE
+000580*                    REST OF THE RUN'S PAPER TRAIL.
+000590*   2026-08-09  DO   WIDENED ITEM-FILE-DATA/CONTROL-TOTAL-
+000600*                    EXPECTED TO PIC 9(09)V99 AND CONTROL-TOTAL-
+000610*                    ACTUAL TO PIC 9(11)V99 SO THE CONTROL-TOTAL
+000620*                    RECONCILIATION DOES NOT OVERFLOW AT REAL
+000630*                    DAILY FILE VOLUMES; ADDED ON SIZE ERROR TO
+000640*                    THE RUNNING-TOTAL ADD.
+000650*   2026-08-09  DO   ADDED FILE STATUS TO ITEM-FILE, SORT-WORK-
+000660*                    FILE AND REPORT-FILE (RUN-LOG-FILE ALREADY
+000670*                    HAD ONE) AND CHECK EACH AFTER OPEN/SORT SO
+000680*                    A BAD ITEMIN OR AN UNWRITABLE SORTRPT STOPS
+000690*                    THE RUN WITH A DIAGNOSTIC INSTEAD OF
+000700*                    ABENDING.
+000710*   2026-08-09  DO   WIDENED RECORD-COUNT TO PIC 9(06) COMP TO
+000720*                    MATCH ITEM-FILE-KEY/CONTROL-COUNT-EXPECTED
+000730*                    AND ADDED ON SIZE ERROR TO ITS ADD, SO A
+000740*                    FILE OF MORE THAN 99,999 DETAIL RECORDS NO
+000750*                    LONGER WRAPS THE COUNT AND FALSELY REPORTS
+000760*                    A CONTROL-TOTAL MISMATCH.  RL-INPUT-COUNT
+000770*                    IN RUNLOG.CPY IS WIDENED TO MATCH.
+000780*--------------------------------------------------------------*
+000790 ENVIRONMENT DIVISION.
+000800 INPUT-OUTPUT SECTION.
+000810 FILE-CONTROL.
+000820     SELECT ITEM-FILE ASSIGN TO "ITEMIN"
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS ITEM-FILE-STATUS.
+000850
+000860     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK"
+000870         FILE STATUS IS SORT-WORK-FILE-STATUS.
+000880
+000890     SELECT REPORT-FILE ASSIGN TO "SORTRPT"
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS REPORT-FILE-STATUS.
+000920
+000930     SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG"
+000940         ORGANIZATION IS LINE SEQUENTIAL
+000950         FILE STATUS IS RUN-LOG-FILE-STATUS.
+000960 DATA DIVISION.
+000970 FILE SECTION.
+000980 FD  ITEM-FILE
+000990     LABEL RECORDS ARE STANDARD
+001000     RECORD CONTAINS 17 CHARACTERS.
+001010 01  ITEM-FILE-RECORD.
+001020     03  ITEM-FILE-KEY      PIC 9(06).
+001030     03  ITEM-FILE-DATA     PIC 9(09)V99.
+001040
+001050 SD  SORT-WORK-FILE.
+001060 01  SORT-RECORD.
+001070     03  SW-ITEM-KEY        PIC 9(06).
+001080     03  SW-ITEM-DATA       PIC 9(09)V99.
+001090
+001100 FD  REPORT-FILE
+001110     LABEL RECORDS ARE STANDARD
+001120     RECORD CONTAINS 80 CHARACTERS.
+001130 01  REPORT-LINE                PIC X(80).
+001140
+001150 FD  RUN-LOG-FILE
+001160     LABEL RECORDS ARE STANDARD.
+001170     COPY "RUNLOG.CPY".
+001180 WORKING-STORAGE SECTION.
+001190*--------------------------------------------------------------*
+001200* SWITCHES
+001210*--------------------------------------------------------------*
+001220 01  ITEM-FILE-EOF-SWITCH    PIC X(01).
+001230     88  ITEM-FILE-AT-END    VALUE 'Y'.
+001240     88  ITEM-FILE-NOT-AT-END VALUE 'N'.
+001250 01  SORT-FILE-EOF-SWITCH    PIC X(01).
+001260     88  SORT-FILE-AT-END    VALUE 'Y'.
+001270     88  SORT-FILE-NOT-AT-END VALUE 'N'.
+001280 01  ITEM-FILE-STATUS        PIC X(02).
+001290     88  ITEM-FILE-OK        VALUE '00'.
+001300 01  SORT-WORK-FILE-STATUS   PIC X(02).
+001310     88  SORT-WORK-FILE-OK   VALUE '00'.
+001320 01  REPORT-FILE-STATUS      PIC X(02).
+001330     88  REPORT-FILE-OK      VALUE '00'.
+001340 01  RUN-LOG-FILE-STATUS     PIC X(02).
+001350     88  RUN-LOG-FILE-OK     VALUE '00'.
+001360 01  CONTROL-TOTAL-SWITCH    PIC X(01).
+001370     88  CONTROL-TOTALS-MATCH    VALUE 'Y'.
+001380     88  CONTROL-TOTALS-MISMATCH VALUE 'N'.
+001390*--------------------------------------------------------------*
+001400* COUNTERS AND WORK AREAS
+001410*--------------------------------------------------------------*
+001420 77  RECORD-COUNT             PIC 9(06)    COMP VALUE ZERO.
+001430 77  CONTROL-COUNT-EXPECTED   PIC 9(06)         VALUE ZERO.
+001440 77  CONTROL-TOTAL-EXPECTED   PIC 9(09)V99      VALUE ZERO.
+001450 77  CONTROL-TOTAL-ACTUAL     PIC 9(11)V99 COMP-3 VALUE ZERO.
+001460 01  LOOKAHEAD-RECORD.
+001470     03  LA-ITEM-KEY           PIC 9(06).
+001480     03  LA-ITEM-DATA          PIC 9(09)V99.
+001490*--------------------------------------------------------------*
+001500* SORT REPORT WORK AREAS
+001510*--------------------------------------------------------------*
+001520 77  PAGE-NUMBER               PIC 9(04) COMP VALUE ZERO.
+001530 77  LINE-COUNT                PIC 9(02) COMP VALUE ZERO.
+001540 77  LINES-PER-PAGE            PIC 9(02) COMP VALUE 15.
+001550 01  RUN-DATE-TODAY.
+001560     03  RUN-DATE-CCYY         PIC 9(04).
+001570     03  RUN-DATE-MM           PIC 9(02).
+001580     03  RUN-DATE-DD           PIC 9(02).
+001590 77  RUN-TIME-NOW              PIC 9(08).
+001600 01  REPORT-SECTION-TITLE      PIC X(30).
+001610 01  REPORT-HEADING-LINE.
+001620     03  FILLER                PIC X(11) VALUE "SORT REPORT".
+001630     03  FILLER                PIC X(05) VALUE SPACES.
+001640     03  RH-SECTION-TITLE      PIC X(30).
+001650     03  FILLER                PIC X(05) VALUE SPACES.
+001660     03  FILLER                PIC X(05) VALUE "DATE:".
+001670     03  RH-RUN-MM             PIC 99.
+001680     03  FILLER                PIC X(01) VALUE "/".
+001690     03  RH-RUN-DD             PIC 99.
+001700     03  FILLER                PIC X(01) VALUE "/".
+001710     03  RH-RUN-CCYY           PIC 9(04).
+001720     03  FILLER                PIC X(05) VALUE SPACES.
+001730     03  FILLER                PIC X(05) VALUE "PAGE:".
+001740     03  RH-PAGE-NUMBER        PIC ZZZ9.
+001750 01  REPORT-DETAIL-LINE.
+001760     03  FILLER                PIC X(10) VALUE SPACES.
+001770     03  RD-ITEM-KEY           PIC ZZZZZ9.
+001780     03  FILLER                PIC X(05) VALUE SPACES.
+001790     03  RD-ITEM-DATA          PIC Z(8)9.99.
+001800*--------------------------------------------------------------*
+001810* CONTROL-TOTAL WARNING LINES - WRITTEN TO SORTRPT (AND TO THE
+001820* CONSOLE) WHEN 4000-CHECK-CONTROL-TOTALS FINDS A MISMATCH, SO
+001830* THE WARNING IS RETAINED WITH THE REST OF THE RUN'S PAPER
+001840* TRAIL INSTEAD OF ONLY SCROLLING BY ON THE CONSOLE.
+001850*--------------------------------------------------------------*
+001860 01  COUNT-WARNING-LINE.
+001870     03  FILLER                PIC X(14) VALUE "*** COUNT ".
+001880     03  CW-ACTUAL-COUNT       PIC ZZZZZ9.
+001890     03  FILLER                PIC X(10) VALUE " EXP ".
+001900     03  CW-EXPECTED-COUNT     PIC ZZZZZ9.
+001910     03  FILLER                PIC X(16) VALUE " - MISMATCH ***".
+001920 01  TOTAL-WARNING-LINE.
+001930     03  FILLER                PIC X(14) VALUE "*** TOTAL ".
+001940     03  CW-ACTUAL-TOTAL       PIC Z(10)9.99.
+001950     03  FILLER                PIC X(10) VALUE " EXP ".
+001960     03  CW-EXPECTED-TOTAL     PIC Z(8)9.99.
+001970     03  FILLER                PIC X(16) VALUE " - MISMATCH ***".
+001980 PROCEDURE DIVISION.
+001990*--------------------------------------------------------------*
+002000* 0000-MAINLINE - CONTROLS THE OVERALL SORT RUN.  THE SORT VERB
+002010* DOES THE SORTING; 1000-LOAD-ITEMS FEEDS IT FROM ITEM-FILE AND
+002020* PRINTS THE UNSORTED SECTION OF THE REPORT ON THE WAY IN, AND
+002030* 3000-PRINT-SORTED-ITEMS PRINTS THE SORTED SECTION ON THE WAY
+002040* OUT.
+002050*--------------------------------------------------------------*
+002060 0000-MAINLINE.
+002070     ACCEPT RUN-DATE-TODAY FROM DATE YYYYMMDD
+002080     OPEN OUTPUT REPORT-FILE
+002090     IF NOT REPORT-FILE-OK
+002100        DISPLAY "BUBBLESORT: UNABLE TO OPEN SORTRPT - STATUS "
+002110           REPORT-FILE-STATUS
+002120        STOP RUN
+002130     END-IF
+002140     MOVE ZERO TO PAGE-NUMBER
+002150     MOVE ZERO TO RECORD-COUNT
+002160
+002170     SORT SORT-WORK-FILE
+002180        ON ASCENDING KEY SW-ITEM-KEY
+002190        INPUT PROCEDURE IS 1000-LOAD-ITEMS THRU 1000-EXIT
+002200        OUTPUT PROCEDURE IS 3000-PRINT-SORTED-ITEMS THRU 3000-EXIT
+002210     IF NOT SORT-WORK-FILE-OK
+002220        DISPLAY "BUBBLESORT: SORT FAILED - STATUS "
+002230           SORT-WORK-FILE-STATUS
+002240        STOP RUN
+002250     END-IF
+002260
+002270     PERFORM 4000-CHECK-CONTROL-TOTALS THRU 4000-EXIT
+002280     CLOSE REPORT-FILE
+002290     PERFORM 8000-WRITE-RUN-LOG-ENTRY THRU 8000-EXIT
+002300     STOP RUN.
+002310*--------------------------------------------------------------*
+002320* 1000-LOAD-ITEMS - SORT INPUT PROCEDURE.  READS ITEM-FILE AND
+002330* RELEASES EACH RECORD TO THE SORT, PRINTING THE UNSORTED
+002340* SECTION OF THE REPORT AS IT GOES.  THE FILE CARRIES ONE VALUE
+002350* PER RECORD WITH A TRAILER RECORD AT END OF FILE, SO EACH
+002360* RECORD IS HELD BACK A STEP (LOOKAHEAD-RECORD) UNTIL IT IS
+002370* KNOWN THAT A FURTHER RECORD FOLLOWS; THE LAST RECORD READ IS
+002380* THEREFORE THE TRAILER AND IS NEVER RELEASED.
+002390*--------------------------------------------------------------*
+002400 1000-LOAD-ITEMS.
+002410     MOVE "UNSORTED ITEMS" TO REPORT-SECTION-TITLE
+002420     MOVE LINES-PER-PAGE TO LINE-COUNT
+002430     SET ITEM-FILE-NOT-AT-END TO TRUE
+002440     OPEN INPUT ITEM-FILE
+002450     IF NOT ITEM-FILE-OK
+002460        DISPLAY "BUBBLESORT: UNABLE TO OPEN ITEMIN - STATUS "
+002470           ITEM-FILE-STATUS
+002480        STOP RUN
+002490     END-IF
+002500     READ ITEM-FILE
+002510        AT END
+002520           SET ITEM-FILE-AT-END TO TRUE
+002530     END-READ
+002540     PERFORM UNTIL ITEM-FILE-AT-END
+002550        MOVE ITEM-FILE-KEY  TO LA-ITEM-KEY
+002560        MOVE ITEM-FILE-DATA TO LA-ITEM-DATA
+002570        READ ITEM-FILE
+002580           AT END
+002590              SET ITEM-FILE-AT-END TO TRUE
+002600        END-READ
+002610        IF NOT ITEM-FILE-AT-END
+002620           ADD 1 TO RECORD-COUNT
+002630              ON SIZE ERROR
+002640                 DISPLAY "*** RECORD COUNT OVERFLOW ***"
+002650           END-ADD
+002660           MOVE LA-ITEM-KEY  TO SW-ITEM-KEY
+002670           MOVE LA-ITEM-DATA TO SW-ITEM-DATA
+002680           ADD SW-ITEM-DATA TO CONTROL-TOTAL-ACTUAL
+002690              ON SIZE ERROR
+002700                 DISPLAY "*** CONTROL TOTAL ACCUMULATOR "
+002710                    "OVERFLOW ***"
+002720           END-ADD
+002730           PERFORM 3200-PRINT-DETAIL-LINE THRU 3200-EXIT
+002740           RELEASE SORT-RECORD
+002750        ELSE
+002760           MOVE LA-ITEM-KEY  TO CONTROL-COUNT-EXPECTED
+002770           MOVE LA-ITEM-DATA TO CONTROL-TOTAL-EXPECTED
+002780        END-IF
+002790     END-PERFORM
+002800     CLOSE ITEM-FILE.
+002810 1000-EXIT.
+002820     EXIT.
+002830*--------------------------------------------------------------*
+002840* 3000-PRINT-SORTED-ITEMS - SORT OUTPUT PROCEDURE.  RETURNS THE
+002850* SORTED RECORDS ONE AT A TIME AND PRINTS THE SORTED SECTION OF
+002860* THE REPORT.
+002870*--------------------------------------------------------------*
+002880 3000-PRINT-SORTED-ITEMS.
+002890     MOVE "SORTED ITEMS" TO REPORT-SECTION-TITLE
+002900     MOVE LINES-PER-PAGE TO LINE-COUNT
+002910     SET SORT-FILE-NOT-AT-END TO TRUE
+002920     PERFORM UNTIL SORT-FILE-AT-END
+002930        RETURN SORT-WORK-FILE
+002940           AT END
+002950              SET SORT-FILE-AT-END TO TRUE
+002960           NOT AT END
+002970              PERFORM 3200-PRINT-DETAIL-LINE THRU 3200-EXIT
+002980        END-RETURN
+002990     END-PERFORM.
+003000 3000-EXIT.
+003010     EXIT.
+003020*--------------------------------------------------------------*
+003030* 3100-PRINT-REPORT-HEADING - STARTS A NEW REPORT PAGE WITH THE
+003040* SECTION TITLE, THE RUN DATE AND THE PAGE NUMBER.
+003050*--------------------------------------------------------------*
+003060 3100-PRINT-REPORT-HEADING.
+003070     ADD 1 TO PAGE-NUMBER
+003080     MOVE ZERO TO LINE-COUNT
+003090     MOVE REPORT-SECTION-TITLE TO RH-SECTION-TITLE
+003100     MOVE RUN-DATE-MM   TO RH-RUN-MM
+003110     MOVE RUN-DATE-DD   TO RH-RUN-DD
+003120     MOVE RUN-DATE-CCYY TO RH-RUN-CCYY
+003130     MOVE PAGE-NUMBER   TO RH-PAGE-NUMBER
+003140     MOVE REPORT-HEADING-LINE TO REPORT-LINE
+003150     WRITE REPORT-LINE
+003160     MOVE SPACES TO REPORT-LINE
+003170     WRITE REPORT-LINE.
+003180 3100-EXIT.
+003190     EXIT.
+003200*--------------------------------------------------------------*
+003210* 3200-PRINT-DETAIL-LINE - PRINTS ONE DETAIL LINE FROM THE
+003220* CURRENT SORT RECORD (SW-ITEM-KEY/SW-ITEM-DATA), STARTING A NEW
+003230* PAGE FIRST IF THE CURRENT PAGE IS FULL.  SHARED BY BOTH THE
+003240* UNSORTED AND SORTED SECTIONS OF THE REPORT.
+003250*--------------------------------------------------------------*
+003260 3200-PRINT-DETAIL-LINE.
+003270     IF LINE-COUNT >= LINES-PER-PAGE
+003280        PERFORM 3100-PRINT-REPORT-HEADING THRU 3100-EXIT
+003290     END-IF
+003300     MOVE SPACES TO REPORT-DETAIL-LINE
+003310     MOVE SW-ITEM-KEY  TO RD-ITEM-KEY
+003320     MOVE SW-ITEM-DATA TO RD-ITEM-DATA
+003330     MOVE REPORT-DETAIL-LINE TO REPORT-LINE
+003340     WRITE REPORT-LINE
+003350     ADD 1 TO LINE-COUNT.
+003360 3200-EXIT.
+003370     EXIT.
+003380*--------------------------------------------------------------*
+003390* 4000-CHECK-CONTROL-TOTALS - RECONCILES THE RECORD COUNT AND
+003400* THE TOTAL OF ITEM-DATA ACTUALLY SORTED AGAINST THE CONTROL
+003410* COUNT AND CONTROL TOTAL CARRIED ON THE TRAILER RECORD OF
+003420* ITEM-FILE.  A MISMATCH DOES NOT STOP THE RUN; IT IS A CLEAR
+003430* WARNING THAT THE INPUT FILE MAY HAVE BEEN TRUNCATED OR
+003440* OTHERWISE DISTURBED BEFORE IT REACHED THIS JOB.
+003450*--------------------------------------------------------------*
+003460 4000-CHECK-CONTROL-TOTALS.
+003470     SET CONTROL-TOTALS-MATCH TO TRUE
+003480     IF RECORD-COUNT NOT = CONTROL-COUNT-EXPECTED
+003490        SET CONTROL-TOTALS-MISMATCH TO TRUE
+003500        MOVE RECORD-COUNT           TO CW-ACTUAL-COUNT
+003510        MOVE CONTROL-COUNT-EXPECTED TO CW-EXPECTED-COUNT
+003520        DISPLAY COUNT-WARNING-LINE
+003530        MOVE COUNT-WARNING-LINE TO REPORT-LINE
+003540        WRITE REPORT-LINE
+003550        ADD 1 TO LINE-COUNT
+003560     END-IF
+003570     IF CONTROL-TOTAL-ACTUAL NOT = CONTROL-TOTAL-EXPECTED
+003580        SET CONTROL-TOTALS-MISMATCH TO TRUE
+003590        MOVE CONTROL-TOTAL-ACTUAL   TO CW-ACTUAL-TOTAL
+003600        MOVE CONTROL-TOTAL-EXPECTED TO CW-EXPECTED-TOTAL
+003610        DISPLAY TOTAL-WARNING-LINE
+003620        MOVE TOTAL-WARNING-LINE TO REPORT-LINE
+003630        WRITE REPORT-LINE
+003640        ADD 1 TO LINE-COUNT
+003650     END-IF.
+003660 4000-EXIT.
+003670     EXIT.
+003680*--------------------------------------------------------------*
+003690* 8000-WRITE-RUN-LOG-ENTRY - APPENDS ONE RECORD TO THE SHARED
+003700* RUN-LOG FILE (RUNLOG.CPY) GIVING THE RUN DATE/TIME, THE
+003710* NUMBER OF ITEMS SORTED AND A COMPLETION STATUS.  THE FILE IS
+003720* OPENED FOR EXTEND (APPEND); IF IT DOES NOT EXIST YET THIS IS
+003730* ITS FIRST RUN, SO IT IS OPENED FOR OUTPUT INSTEAD.
+003740*--------------------------------------------------------------*
+003750 8000-WRITE-RUN-LOG-ENTRY.
+003760     OPEN EXTEND RUN-LOG-FILE
+003770     IF NOT RUN-LOG-FILE-OK
+003780        OPEN OUTPUT RUN-LOG-FILE
+003790     END-IF
+003800     ACCEPT RUN-TIME-NOW FROM TIME
+003810     MOVE "BUBBLSRT"       TO RL-PROGRAM-ID
+003820     MOVE RUN-DATE-TODAY   TO RL-RUN-DATE
+003830     MOVE RUN-TIME-NOW     TO RL-RUN-TIME
+003840     MOVE RECORD-COUNT     TO RL-INPUT-COUNT
+003850     IF CONTROL-TOTALS-MISMATCH
+003860        MOVE "CTL ERROR"   TO RL-STATUS
+003870     ELSE
+003880        MOVE "COMPLETED"   TO RL-STATUS
+003890     END-IF
+003900     WRITE RUN-LOG-RECORD
+003910     CLOSE RUN-LOG-FILE.
+003920 8000-EXIT.
+003930     EXIT.
