@@ -0,0 +1,21 @@
+000010******************************************************************
+000020*    RUNLOG.CPY
+000030*    SHARED RUN-LOG RECORD LAYOUT, APPENDED TO BY BUBBLESORT AND
+000040*    FACTORS SO OPERATIONS HAS ONE AUDIT TRAIL ACROSS BOTH BATCH
+000050*    JOBS (RUN DATE/TIME, INPUT VOLUME AND COMPLETION STATUS).
+000060*
+000070*    MODIFICATION HISTORY
+000080*      2026-08-09  DO   ORIGINAL COPYBOOK.
+000090*      2026-08-09  DO   WIDENED RL-INPUT-COUNT FROM PIC 9(05) TO
+000100*                       PIC 9(06) TO MATCH THE WIDENED RECORD-
+000110*                       COUNT/NUMBERS-PROCESSED COUNTERS IN
+000120*                       BUBBLESORT AND FACTORS, SO A DAILY FILE
+000130*                       OVER 99,999 RECORDS NO LONGER TRUNCATES
+000140*                       ON THE WAY INTO THE RUN LOG.
+000150******************************************************************
+000160 01  RUN-LOG-RECORD.
+000170     03  RL-PROGRAM-ID         PIC X(08).
+000180     03  RL-RUN-DATE           PIC 9(08).
+000190     03  RL-RUN-TIME           PIC 9(08).
+000200     03  RL-INPUT-COUNT        PIC 9(06).
+000210     03  RL-STATUS             PIC X(10).
