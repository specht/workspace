@@ -1,43 +1,332 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FACTORS.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  CALCULATING.
-           03  NUM  USAGE BINARY-LONG VALUE ZERO.
-           03  LIM  USAGE BINARY-LONG VALUE ZERO.
-           03  CNT  USAGE BINARY-LONG VALUE ZERO.
-           03  DIV  USAGE BINARY-LONG VALUE ZERO.
-           03  REM  USAGE BINARY-LONG VALUE ZERO.
-           03  ZRS  USAGE BINARY-SHORT VALUE ZERO.
-
-       01  DISPLAYING.
-           03  DIS  PIC 9(10) USAGE DISPLAY.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Please enter a number: " WITH NO ADVANCING
-           ACCEPT NUM
-           DIVIDE NUM BY 2 GIVING LIM.
-
-           DISPLAY "Factors: " WITH NO ADVANCING
-           PERFORM VARYING CNT FROM 2 BY 1 UNTIL CNT > LIM
-               PERFORM WITH TEST AFTER UNTIL REM <> 0
-                   DIVIDE NUM BY CNT GIVING DIV REMAINDER REM
-                   IF REM = 0
-                       MOVE CNT TO DIS
-                       PERFORM SHODIS
-                       MOVE DIV TO NUM
-                   END-IF
-               END-PERFORM
-           END-PERFORM
-           DISPLAY " "
-           STOP RUN.
-
-       SHODIS.
-           MOVE ZERO TO ZRS.
-           INSPECT DIS TALLYING ZRS FOR LEADING ZERO.
-           DISPLAY DIS(ZRS + 1:) WITH NO ADVANCING
-           DISPLAY " " WITH NO ADVANCING
-           EXIT PARAGRAPH.
-
-       END PROGRAM FACTORS.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    FACTORS.
+000030 AUTHOR.        D. OKAFOR.
+000040 INSTALLATION.  DATA PROCESSING - BATCH SYSTEMS.
+000050 DATE-WRITTEN.  2016-07-22.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080* MODIFICATION HISTORY
+000090*   2016-07-22  DO   ORIGINAL INTERACTIVE SINGLE-NUMBER
+000100*                    FACTORING UTILITY (ACCEPT/DISPLAY).
+000110*   2026-08-09  DO   REPLACED THE ACCEPT OF NUM WITH A BATCH
+000120*                    READ OF NUMBER-FILE SO THE JOB CAN RUN
+000130*                    UNATTENDED OVERNIGHT.  FACTORS FOR EACH
+000140*                    NUMBER ON THE FILE ARE WRITTEN TO
+000150*                    FACTOR-OUT-FILE INSTEAD OF THE CONSOLE.
+000160*   2026-08-09  DO   ADDED A VALIDATION STEP THAT REJECTS NUM
+000170*                    VALUES BELOW 2 BEFORE THE FACTORING LOOP
+000180*                    RUNS, INSTEAD OF LETTING DIVIDE ABEND ON
+000190*                    BAD DATA.
+000200*   2026-08-09  DO   NOW APPENDS A RUN-LOG ENTRY (RUNLOG.CPY),
+000210*                    SHARED WITH BUBBLESORT, SO AN INPUT COUNT
+000220*                    AND COMPLETION STATUS ARE ON RECORD FOR
+000230*                    EVERY FACTORING RUN.
+000240*   2026-08-09  DO   NUMBERS FOR WHICH THE FACTORING LOOP FINDS
+000250*                    NO DIVISOR (I.E. PRIMES) ARE NOW WRITTEN
+000260*                    TO PRIME-OUT-FILE AS WELL AS FACTOR-OUT-
+000270*                    FILE, FOR CHECK-DIGIT AND BATCH-CONTROL-
+000280*                    NUMBER SCHEMES ELSEWHERE IN THE SHOP.
+000290*   2026-08-09  DO   THE NUM-LESS-THAN-2 CHECK NOW ALSO REJECTS
+000300*                    A NON-NUMERIC NUMBER-IN-VALUE BEFORE IT IS
+000310*                    USED.
+000320*   2026-08-09  DO   WIDENED NUM, LIM, CNT, DIV, REM AND
+000330*                    ORIGINAL-NUM FROM BINARY-LONG TO BINARY-
+000340*                    DOUBLE.  NUMBER-IN-VALUE IS PIC 9(10), WHICH
+000350*                    RUNS HIGHER THAN BINARY-LONG CAN HOLD, SO A
+000360*                    NUMBER ABOVE ABOUT 2.1 BILLION WAS WRAPPING
+000370*                    SILENTLY ON THE MOVE INTO NUM AND BEING
+000380*                    FACTORED AS THE WRONG VALUE.
+000390*   2026-08-09  DO   DROPPED THE SIGNED ECHO OF NUM IN
+000400*                    1100-REJECT-NUMBER ADDED EARLIER.
+000410*                    NUMBER-IN-VALUE IS AN UNSIGNED PIC 9(10), SO
+000420*                    A NEGATIVE ENTRY IS CAUGHT AS NON-NUMERIC
+000430*                    BEFORE NUM IS EVER USED; NUM ITSELF CAN ONLY
+000440*                    HOLD 0 OR A POSITIVE VALUE AT THAT POINT, SO
+000450*                    A SIGNED DISPLAY FIELD HAD NOTHING TO SHOW.
+000460*   2026-08-09  DO   ADDED FILE STATUS TO NUMBER-FILE, FACTOR-
+000470*                    OUT-FILE AND PRIME-OUT-FILE (RUN-LOG-FILE
+000480*                    ALREADY HAD ONE) AND CHECK EACH AFTER OPEN
+000490*                    SO A BAD NUMIN OR AN UNWRITABLE OUTPUT FILE
+000500*                    STOPS THE RUN WITH A DIAGNOSTIC INSTEAD OF
+000510*                    ABENDING.  THE OLD NUMBER-FILE-STATUS
+000520*                    EOF SWITCH IS RENAMED NUMBER-FILE-EOF-SWITCH
+000530*                    TO FREE THE NAME FOR THE REAL FILE STATUS
+000540*                    FIELD, MATCHING BUBBLESORT'S CONVENTION.
+000550*   2026-08-09  DO   WIDENED NUMBERS-PROCESSED TO PIC 9(06) COMP
+000560*                    AND ADDED ON SIZE ERROR TO ITS ADD, TO
+000570*                    MATCH THE SAME WIDENING IN BUBBLESORT AND
+000580*                    IN RL-INPUT-COUNT (RUNLOG.CPY), SINCE BOTH
+000590*                    PROGRAMS WRITE THROUGH THAT SHARED FIELD.
+000600*--------------------------------------------------------------*
+000610 ENVIRONMENT DIVISION.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT NUMBER-FILE ASSIGN TO "NUMIN"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS NUMBER-FILE-STATUS.
+000670
+000680     SELECT FACTOR-OUT-FILE ASSIGN TO "FACTOUT"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS FACTOR-OUT-FILE-STATUS.
+000710
+000720     SELECT PRIME-OUT-FILE ASSIGN TO "PRIMOUT"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS PRIME-OUT-FILE-STATUS.
+000750
+000760     SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG"
+000770         ORGANIZATION IS LINE SEQUENTIAL
+000780         FILE STATUS IS RUN-LOG-FILE-STATUS.
+000790 DATA DIVISION.
+000800 FILE SECTION.
+000810 FD  NUMBER-FILE
+000820     LABEL RECORDS ARE STANDARD
+000830     RECORD CONTAINS 10 CHARACTERS.
+000840 01  NUMBER-FILE-RECORD.
+000850     03  NUMBER-IN-VALUE    PIC 9(10).
+000860
+000870 FD  FACTOR-OUT-FILE
+000880     LABEL RECORDS ARE STANDARD
+000890     RECORD CONTAINS 132 CHARACTERS.
+000900 01  FACTOR-OUT-RECORD      PIC X(132).
+000910
+000920 FD  PRIME-OUT-FILE
+000930     LABEL RECORDS ARE STANDARD
+000940     RECORD CONTAINS 10 CHARACTERS.
+000950 01  PRIME-OUT-RECORD       PIC 9(10).
+000960
+000970 FD  RUN-LOG-FILE
+000980     LABEL RECORDS ARE STANDARD.
+000990     COPY "RUNLOG.CPY".
+001000 WORKING-STORAGE SECTION.
+001010*--------------------------------------------------------------*
+001020* SWITCHES
+001030*--------------------------------------------------------------*
+001040 01  NUMBER-FILE-EOF-SWITCH  PIC X(01).
+001050     88  NUMBER-FILE-AT-END     VALUE 'Y'.
+001060     88  NUMBER-FILE-NOT-AT-END VALUE 'N'.
+001070 01  NUMBER-FILE-STATUS      PIC X(02).
+001080     88  NUMBER-FILE-OK      VALUE '00'.
+001090 01  FACTOR-OUT-FILE-STATUS  PIC X(02).
+001100     88  FACTOR-OUT-FILE-OK  VALUE '00'.
+001110 01  PRIME-OUT-FILE-STATUS   PIC X(02).
+001120     88  PRIME-OUT-FILE-OK   VALUE '00'.
+001130 01  RUN-LOG-FILE-STATUS     PIC X(02).
+001140     88  RUN-LOG-FILE-OK     VALUE '00'.
+001150*--------------------------------------------------------------*
+001160* RUN-LOG WORK AREAS
+001170*--------------------------------------------------------------*
+001180 77  NUMBERS-PROCESSED        PIC 9(06) COMP VALUE ZERO.
+001190 01  RUN-DATE-TODAY           PIC 9(08).
+001200 77  RUN-TIME-NOW             PIC 9(08).
+001210*--------------------------------------------------------------*
+001220* PRIME-DETECTION WORK AREAS
+001230*--------------------------------------------------------------*
+001240 77  ORIGINAL-NUM             USAGE BINARY-DOUBLE VALUE ZERO.
+001250 01  FACTOR-FOUND-SWITCH      PIC X(01).
+001260     88  FACTOR-WAS-FOUND     VALUE 'Y'.
+001270     88  FACTOR-NOT-FOUND     VALUE 'N'.
+001280*--------------------------------------------------------------*
+001290* CALCULATING AREA - BINARY-DOUBLE SO A FULL PIC 9(10)
+001300* NUMBER-IN-VALUE NEVER OVERFLOWS NUM ON THE MOVE IN.
+001310*--------------------------------------------------------------*
+001320 01  CALCULATING.
+001330     03  NUM  USAGE BINARY-DOUBLE VALUE ZERO.
+001340     03  LIM  USAGE BINARY-DOUBLE VALUE ZERO.
+001350     03  CNT  USAGE BINARY-DOUBLE VALUE ZERO.
+001360     03  DIV  USAGE BINARY-DOUBLE VALUE ZERO.
+001370     03  REM  USAGE BINARY-DOUBLE VALUE ZERO.
+001380     03  ZRS  USAGE BINARY-SHORT VALUE ZERO.
+001390
+001400 01  DISPLAYING.
+001410     03  DIS  PIC 9(10) USAGE DISPLAY.
+001420*--------------------------------------------------------------*
+001430* OUTPUT LINE-BUILDING AREA
+001440*--------------------------------------------------------------*
+001450 01  FACTOR-LINE-WORK.
+001460     03  FACTOR-LINE-POINTER  PIC 9(03) COMP VALUE 1.
+001470     03  FACTOR-LINE-TEXT     PIC X(132).
+001480 PROCEDURE DIVISION.
+001490*--------------------------------------------------------------*
+001500* 0000-MAINLINE - CONTROLS THE OVERALL BATCH FACTORING RUN.
+001510*--------------------------------------------------------------*
+001520 0000-MAINLINE.
+001530     ACCEPT RUN-DATE-TODAY FROM DATE YYYYMMDD
+001540     SET NUMBER-FILE-NOT-AT-END TO TRUE
+001550     OPEN INPUT  NUMBER-FILE
+001560     IF NOT NUMBER-FILE-OK
+001570        DISPLAY "FACTORS: UNABLE TO OPEN NUMIN - STATUS "
+001580           NUMBER-FILE-STATUS
+001590        STOP RUN
+001600     END-IF
+001610     OPEN OUTPUT FACTOR-OUT-FILE
+001620     IF NOT FACTOR-OUT-FILE-OK
+001630        DISPLAY "FACTORS: UNABLE TO OPEN FACTOUT - STATUS "
+001640           FACTOR-OUT-FILE-STATUS
+001650        STOP RUN
+001660     END-IF
+001670     OPEN OUTPUT PRIME-OUT-FILE
+001680     IF NOT PRIME-OUT-FILE-OK
+001690        DISPLAY "FACTORS: UNABLE TO OPEN PRIMOUT - STATUS "
+001700           PRIME-OUT-FILE-STATUS
+001710        STOP RUN
+001720     END-IF
+001730
+001740     PERFORM UNTIL NUMBER-FILE-AT-END
+001750        READ NUMBER-FILE
+001760           AT END
+001770              SET NUMBER-FILE-AT-END TO TRUE
+001780           NOT AT END
+001790              ADD 1 TO NUMBERS-PROCESSED
+001800                 ON SIZE ERROR
+001810                    DISPLAY "*** NUMBERS-PROCESSED OVERFLOW ***"
+001820              END-ADD
+001830              MOVE NUMBER-IN-VALUE TO NUM
+001840              PERFORM 1000-FACTOR-ONE-NUMBER THRU 1000-EXIT
+001850        END-READ
+001860     END-PERFORM
+001870
+001880     CLOSE NUMBER-FILE
+001890     CLOSE FACTOR-OUT-FILE
+001900     CLOSE PRIME-OUT-FILE
+001910     PERFORM 8000-WRITE-RUN-LOG-ENTRY THRU 8000-EXIT
+001920     STOP RUN.
+001930*--------------------------------------------------------------*
+001940* 1000-FACTOR-ONE-NUMBER - RUNS THE CNT/DIV/REM FACTORING
+001950* LOOP FOR ONE NUMBER AND WRITES ITS FACTOR LIST AS ONE RECORD
+001960* ON FACTOR-OUT-FILE.  NUMBER-IN-VALUE IS CHECKED FOR CLASS AND
+001970* NUM FOR MAGNITUDE BEFORE ANY OF THAT WORK IS DONE, SO NEITHER
+001980* A MISTYPED NON-NUMERIC ENTRY NOR A VALUE BELOW 2 EVER REACHES
+001990* THE DIVIDE LOOP.
+002000*--------------------------------------------------------------*
+002010 1000-FACTOR-ONE-NUMBER.
+002020     IF NUMBER-IN-VALUE NOT NUMERIC
+002030        PERFORM 1050-REJECT-NON-NUMERIC THRU 1050-EXIT
+002040        GO TO 1000-EXIT
+002050     END-IF
+002060
+002070     IF NUM < 2
+002080        PERFORM 1100-REJECT-NUMBER THRU 1100-EXIT
+002090        GO TO 1000-EXIT
+002100     END-IF
+002110
+002120     MOVE SPACES TO FACTOR-LINE-TEXT
+002130     MOVE 1 TO FACTOR-LINE-POINTER
+002140     MOVE NUM TO DIS
+002150     PERFORM 2100-APPEND-DIS THRU 2100-EXIT
+002160     STRING ": " DELIMITED BY SIZE
+002170        INTO FACTOR-LINE-TEXT WITH POINTER FACTOR-LINE-POINTER
+002180
+002190     MOVE NUM TO ORIGINAL-NUM
+002200     SET FACTOR-NOT-FOUND TO TRUE
+002210     DIVIDE NUM BY 2 GIVING LIM
+002220     PERFORM VARYING CNT FROM 2 BY 1 UNTIL CNT > LIM
+002230         PERFORM WITH TEST AFTER UNTIL REM <> 0
+002240             DIVIDE NUM BY CNT GIVING DIV REMAINDER REM
+002250             IF REM = 0
+002260                 MOVE CNT TO DIS
+002270                 PERFORM 2100-APPEND-DIS THRU 2100-EXIT
+002280                 MOVE DIV TO NUM
+002290                 SET FACTOR-WAS-FOUND TO TRUE
+002300             END-IF
+002310         END-PERFORM
+002320     END-PERFORM
+002330
+002340     MOVE FACTOR-LINE-TEXT TO FACTOR-OUT-RECORD
+002350     WRITE FACTOR-OUT-RECORD
+002360     IF FACTOR-NOT-FOUND
+002370        PERFORM 1200-WRITE-PRIME THRU 1200-EXIT
+002380     END-IF.
+002390 1000-EXIT.
+002400     EXIT.
+002410*--------------------------------------------------------------*
+002420* 1050-REJECT-NON-NUMERIC - CALLED WHEN NUMBER-IN-VALUE CONTAINS
+002430* SOMETHING OTHER THAN DIGITS (A MISTYPED ENTRY ON NUMBER-FILE).
+002440* NUM WAS LOADED FROM THE SAME BYTES AND CANNOT BE TRUSTED FOR
+002450* ANY ARITHMETIC OR MAGNITUDE TEST, SO THE RAW FIELD IS ECHOED
+002460* INSTEAD.
+002470*--------------------------------------------------------------*
+002480 1050-REJECT-NON-NUMERIC.
+002490     DISPLAY "FACTORS: REJECTED VALUE " NUMBER-IN-VALUE
+002500        " - NOT NUMERIC"
+002510     MOVE SPACES TO FACTOR-LINE-TEXT
+002520     MOVE 1 TO FACTOR-LINE-POINTER
+002530     STRING NUMBER-IN-VALUE DELIMITED BY SIZE
+002540        ": *** INVALID - VALUE IS NOT NUMERIC ***"
+002550        DELIMITED BY SIZE
+002560        INTO FACTOR-LINE-TEXT WITH POINTER FACTOR-LINE-POINTER
+002570     MOVE FACTOR-LINE-TEXT TO FACTOR-OUT-RECORD
+002580     WRITE FACTOR-OUT-RECORD.
+002590 1050-EXIT.
+002600     EXIT.
+002610*--------------------------------------------------------------*
+002620* 1100-REJECT-NUMBER - CALLED WHEN NUM IS LESS THAN 2.  SUCH A
+002630* VALUE HAS NO FACTORS WORTH COMPUTING AND WOULD LEAVE LIM AT
+002640* ZERO OR NEGATIVE, SO THE DIVIDE/PERFORM LOOP ABOVE IS SKIPPED
+002650* ENTIRELY AND AN ERROR IS REPORTED INSTEAD OF A FACTOR LIST.
+002660* NUM CAN ONLY BE 0 OR 1 HERE (A TRUE NEGATIVE VALUE IS CAUGHT
+002670* AS NON-NUMERIC ABOVE SINCE NUMBER-IN-VALUE IS UNSIGNED), SO DIS
+002680* IS DISPLAYED UNSIGNED LIKE EVERYWHERE ELSE IN THIS PROGRAM.
+002690*--------------------------------------------------------------*
+002700 1100-REJECT-NUMBER.
+002710     MOVE NUM TO DIS
+002720     DISPLAY "FACTORS: REJECTED NUMBER " DIS
+002730        " - MUST BE 2 OR GREATER"
+002740     MOVE SPACES TO FACTOR-LINE-TEXT
+002750     MOVE 1 TO FACTOR-LINE-POINTER
+002760     STRING DIS DELIMITED BY SIZE
+002770        ": *** INVALID - NUMBER MUST BE 2 OR GREATER ***"
+002780        DELIMITED BY SIZE
+002790        INTO FACTOR-LINE-TEXT WITH POINTER FACTOR-LINE-POINTER
+002800     MOVE FACTOR-LINE-TEXT TO FACTOR-OUT-RECORD
+002810     WRITE FACTOR-OUT-RECORD.
+002820 1100-EXIT.
+002830     EXIT.
+002840*--------------------------------------------------------------*
+002850* 1200-WRITE-PRIME - CALLED WHEN THE FACTORING LOOP FOUND NO
+002860* DIVISOR FOR THE NUMBER, MEANING IT IS PRIME.  THE ORIGINAL
+002870* NUMBER (BEFORE THE LOOP DIVIDED IT DOWN) IS WRITTEN TO
+002880* PRIME-OUT-FILE.
+002890*--------------------------------------------------------------*
+002900 1200-WRITE-PRIME.
+002910     MOVE ORIGINAL-NUM TO PRIME-OUT-RECORD
+002920     WRITE PRIME-OUT-RECORD.
+002930 1200-EXIT.
+002940     EXIT.
+002950*--------------------------------------------------------------*
+002960* 2100-APPEND-DIS - APPENDS THE CURRENT DIS VALUE, WITH
+002970* LEADING ZEROS SUPPRESSED, TO THE OUTPUT LINE BEING BUILT.
+002980* THIS IS THE SAME LEADING-ZERO SUPPRESSION THE ORIGINAL
+002990* CONSOLE SHODIS PARAGRAPH USED.
+003000*--------------------------------------------------------------*
+003010 2100-APPEND-DIS.
+003020     MOVE ZERO TO ZRS
+003030     INSPECT DIS TALLYING ZRS FOR LEADING ZERO
+003040     STRING DIS (ZRS + 1:) DELIMITED BY SIZE
+003050        " " DELIMITED BY SIZE
+003060        INTO FACTOR-LINE-TEXT WITH POINTER FACTOR-LINE-POINTER.
+003070 2100-EXIT.
+003080     EXIT.
+003090*--------------------------------------------------------------*
+003100* 8000-WRITE-RUN-LOG-ENTRY - APPENDS ONE RECORD TO THE SHARED
+003110* RUN-LOG FILE (RUNLOG.CPY) GIVING THE RUN DATE/TIME, THE
+003120* NUMBER OF NUMBERS PROCESSED AND A COMPLETION STATUS.  THE
+003130* FILE IS OPENED FOR EXTEND (APPEND); IF IT DOES NOT EXIST YET
+003140* THIS IS ITS FIRST RUN, SO IT IS OPENED FOR OUTPUT INSTEAD.
+003150*--------------------------------------------------------------*
+003160 8000-WRITE-RUN-LOG-ENTRY.
+003170     OPEN EXTEND RUN-LOG-FILE
+003180     IF NOT RUN-LOG-FILE-OK
+003190        OPEN OUTPUT RUN-LOG-FILE
+003200     END-IF
+003210     ACCEPT RUN-TIME-NOW FROM TIME
+003220     MOVE "FACTORS "       TO RL-PROGRAM-ID
+003230     MOVE RUN-DATE-TODAY   TO RL-RUN-DATE
+003240     MOVE RUN-TIME-NOW     TO RL-RUN-TIME
+003250     MOVE NUMBERS-PROCESSED TO RL-INPUT-COUNT
+003260     MOVE "COMPLETED"      TO RL-STATUS
+003270     WRITE RUN-LOG-RECORD
+003280     CLOSE RUN-LOG-FILE.
+003290 8000-EXIT.
+003300     EXIT.
+003310
+003320 END PROGRAM FACTORS.
